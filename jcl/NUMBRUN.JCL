@@ -0,0 +1,50 @@
+//NUMBRUN  JOB (ACCTNO),'NUMERIC RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* NUMBRUN - NIGHTLY NUMERIC-RECONCILIATION RUN.
+//*
+//* STEP010 COMPILES NUMBERS.
+//* STEP020 EXECUTES NUMBERS AS A REGRESSION GATE AHEAD OF THE REAL
+//*         INTEREST AND BILLING STEPS - IT PROVES THE RELATIONAL
+//*         OPERATORS AND THE COMP/COMP-4 FIELDS STILL BEHAVE, AND
+//*         VALIDATES/RECONCILES THE DAILY TRANSACTION BATCH.
+//*         NUMBERS SETS RETURN-CODE 4 IF A SELF-CHECK FAILS OR ANY
+//*         RECORD IS REJECTED, SO A BAD RESULT STOPS THE JOB HERE
+//*         RATHER THAN BEING FOUND THE NEXT MORNING.
+//* STEP030 AND STEP040 ARE THE REAL NUMERIC PROGRAMS AND ONLY RUN
+//*         WHEN STEP010 AND STEP020 BOTH COME BACK CLEAN.
+//*****************************************************************
+//*
+//STEP010  EXEC PROC=COBUCL,PARM.COB='LIB,APOST'
+//COB.SYSIN   DD DSN=PROD.NUMRECON.SRCLIB(NUMBERS),DISP=SHR
+//COB.SYSLIB  DD DSN=PROD.NUMRECON.COPYLIB,DISP=SHR
+//LKED.SYSLMOD DD DSN=PROD.NUMRECON.LOADLIB(NUMBERS),DISP=SHR
+//*
+//STEP020  EXEC PGM=NUMBERS,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.NUMRECON.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.NUMRECON.DAILY.TRANFILE,DISP=SHR
+//CODEIN   DD DSN=PROD.NUMRECON.DAILY.CODETAB,DISP=SHR
+//CODESRT  DD DSN=&&CODESRT,UNIT=SYSDA,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTOUT   DD SYSOUT=*
+//RESTOUT  DD DSN=PROD.NUMRECON.DAILY.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EXCPOUT  DD DSN=PROD.NUMRECON.DAILY.EXCEPTS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=INTCALC,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.NUMRECON.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=BILLRUN,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.NUMRECON.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
