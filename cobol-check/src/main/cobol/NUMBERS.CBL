@@ -1,21 +1,613 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  NUMBERS.
-      *****************************************************************
-      * Program to exercise symbolic relations like ">=" and "!=".
-      *****************************************************************       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  FILLER.
-           05  ws-field-1           PIC S9(11)V9(07) COMP-3.
-           05  WS-FIELD-2           PIC S9(11)V9(07) comp-3.
-           05  ws-field-3           pic s9(16) comp.
-           05  ws-field-4           pic s9(16) comp-4.
-           05  ws-display-field     pic s9(5)v99.
-           05  ws-num-occ           pic 9(04) occurs 10.
-       77   CHAR-CT                      PIC S9(3) COMP.   
-       PROCEDURE DIVISION.
-           GOBACK.
-      
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  NUMBERS.
+000030 AUTHOR.  R HARMON.
+000040 INSTALLATION.  NUMERIC RECONCILIATION - BATCH SUPPORT.
+000050 DATE-WRITTEN.  01/15/2019.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* PROGRAM TO EXERCISE SYMBOLIC RELATIONS LIKE ">=" AND "!=".
+000090*****************************************************************
+000100* MODIFICATION HISTORY
+000110*-----------------------------------------------------------
+000120* DATE       INIT  DESCRIPTION
+000130*-----------------------------------------------------------
+000140* 01/15/19    RH   ORIGINAL PROGRAM.
+000150* 08/09/26    RH   ADDED TRANSACTION FILE AND FD SO THE
+000160*                  PROGRAM READS A REAL DAILY TRANSACTION
+000170*                  BATCH INSTEAD OF STANDING ALONE AS A
+000180*                  COMPILE-TIME EXERCISE.
+000190* 08/09/26    RH   ADDED THE RELATIONAL-OPERATOR REGRESSION
+000200*                  REPORT SO THE SYMBOLIC RELATIONS ARE PROVEN
+000210*                  OUT BEFORE THE BATCH RUN IS TRUSTED.
+000220* 08/09/26    RH   REDEFINED WS-NUM-OCC AS AN INDEXED, SORTED
+000230*                  TABLE LOADED FROM THE DAILY CODE FILE AND
+000240*                  ADDED THE SEARCH ALL LOOKUP AGAINST IT.
+000250* 08/09/26    RH   ADDED THE SIGN-AND-DECIMAL-EDITED PRINT
+000260*                  LINE FOR WS-DISPLAY-FIELD ON THE DAILY
+000270*                  LISTING.
+000280* 08/09/26    RH   ADDED THE COMP/COMP-4 CONSISTENCY CHECK
+000290*                  BETWEEN WS-FIELD-3 AND WS-FIELD-4.
+000300* 08/09/26    RH   PULLED THE NUMERIC FILLER GROUP OUT INTO
+000310*                  COPYBOOK NUMFLDS SO OTHER PROGRAMS CAN
+000320*                  SHARE THE SAME FIELD LAYOUT.
+000330* 08/09/26    RH   ADDED CHECKPOINT/RESTART SUPPORT SO THE
+000340*                  OVERNIGHT RUN CAN RESTART FROM THE LAST
+000350*                  CHECKPOINT INSTEAD OF FROM THE TOP.
+000360* 08/09/26    RH   ADDED THE CHAR-CT FIELD-LENGTH VALIDATION
+000370*                  SO SHORT/LONG KEYS ARE CAUGHT AT ENTRY
+000380*                  INSTEAD OF DOWNSTREAM IN THE GL FEED.
+000390* 08/09/26    RH   ADDED THE EXCEPTION/RECONCILIATION FILE FOR
+000400*                  WS-FIELD-1/WS-FIELD-2 MISMATCHES BEYOND
+000410*                  TOLERANCE FOR THE DAILY BALANCING DESK.
+000420* 08/09/26    RH   SET RETURN-CODE ON A FAILED SELF-CHECK OR
+000430*                  ANY VALIDATION EXCEPTION SO THE NIGHTLY JCL
+000440*                  CAN GATE THE DOWNSTREAM STEPS ON IT.
+000450* 08/09/26    RH   REPACKED EXCEPT-RECORD'S AMOUNT FIELDS AS
+000460*                  COMP-3 SO THE RECORD MATCHES THE EXCPOUT
+000470*                  DD'S LRECL 80 INSTEAD OF OVERFLOWING IT.
+000480* 08/09/26    RH   RESTART-FILE IS NOW READ BACK AT START-UP
+000490*                  TO PICK UP THE LAST CHECKPOINT AND REPOSITION
+000500*                  THE TRANSACTION READ PAST IT ON A RESTART,
+000510*                  INSTEAD OF JUST WRITING CHECKPOINTS.
+000520* 08/09/26    RH   THE DAILY CODE FILE IS NOW SORTED INTO
+000530*                  WS-NUM-OCC-TABLE ORDER BEFORE THE TABLE LOAD
+000540*                  SO THE SEARCH ALL AGAINST IT IS VALID.
+000550* 08/09/26    RH   A CODE-TABLE LOOKUP MISS NOW COUNTS AS A
+000560*                  VALIDATION EXCEPTION AND IS LOGGED, RATHER
+000570*                  THAN BEING DISCARDED.
+000580* 08/09/26    RH   DROPPED THE MOVE OF TRANS-FIELD-1 INTO THE
+000590*                  SMALL WS-DISPLAY-FIELD - IT WAS TRUNCATING
+000600*                  REAL TRANSACTION AMOUNTS ON THE LISTING.
+000610*                  THE EDITED PRINT LINE NOW RUNS ONCE AT
+000620*                  START-UP AGAINST A SAMPLE VALUE, LIKE THE
+000630*                  OTHER ONE-TIME SELF-CHECKS.
+000640* 08/09/26    RH   RETARGETED THE CHAR-CT VALIDATION AT
+000650*                  TRANS-CODE - TRANS-KEY IS ALPHANUMERIC AND
+000660*                  ALWAYS ARRIVES AT ITS FULL LENGTH FROM A
+000670*                  FIXED-LENGTH RECORD, SO IT COULD NEVER FAIL
+000680*                  THE CHECK THE WAY A NUMERIC FIELD CAN.
+000690* 08/09/26    RH   FIXED THE "<" REGRESSION CASE - IT HAD THE
+000700*                  PASS/FAIL BRANCHES BACKWARDS.
+000710* 08/09/26    RH   A RESTART FLAG IS NO LONGER SET JUST BECAUSE
+000720*                  RESTART-FILE OPENED CLEAN - AN EMPTY FILE
+000730*                  OPENS CLEAN TOO.  IT NOW ONLY FLAGS A
+000740*                  RESTART WHEN A CHECKPOINT WAS ACTUALLY READ.
+000750* 08/09/26    RH   A TOLERANCE-BREACH IN 2600-RECONCILE-AMOUNTS
+000760*                  NOW COUNTS AS A VALIDATION EXCEPTION LIKE
+000770*                  ANY OTHER REJECTED RECORD, SO IT ACTUALLY
+000780*                  GATES THE DOWNSTREAM STEPS AS INTENDED.
+000790* 08/09/26    RH   ADDED TRANS-FEE-AMOUNT TO TRANS-RECORD AND
+000800*                  MOVED THE SIGN-AND-DECIMAL-EDITED PRINT LINE
+000810*                  TO RUN PER TRANSACTION AGAINST IT, INSTEAD
+000820*                  OF ONCE AT START-UP AGAINST A SAMPLE VALUE.
+000830* 08/09/26    RH   THE COMP/COMP-4 CONSISTENCY CHECK NOW
+000840*                  COMPARES RAW STORAGE BYTES VIA THE NUMFLDS
+000850*                  REDEFINES INSTEAD OF COMPARING VALUES, SINCE
+000860*                  A NUMERIC EQUALITY COULD NEVER HAVE CAUGHT A
+000870*                  BYTE-LAYOUT DIFFERENCE.
+000880* 08/09/26    RH   RESTART IS NOW DRIVEN BY AN EXPLICIT
+000890*                  PARM='RESTART' RATHER THAN BY WHETHER
+000900*                  RESTART-FILE HAS ROWS IN IT - A CATALOGED
+000910*                  CHECKPOINT FILE STILL HAS LAST NIGHT'S FINAL
+000920*                  CHECKPOINT IN IT ON A PERFECTLY NORMAL NEXT
+000930*                  RUN, WHICH WAS CAUSING EVERY RUN AFTER THE
+000940*                  FIRST TO SKIP ITS ENTIRE TRANSACTION FILE
+000950*                  HUNTING FOR A KEY FROM THE WRONG NIGHT.
+000960* 08/09/26    RH   PRINT-FILE NOW USES ORGANIZATION SEQUENTIAL
+000970*                  LIKE EVERY OTHER FILE IN THE PROGRAM - LINE
+000980*                  SEQUENTIAL IS A UNIX/HFS TEXT-FILE EXTENSION
+000990*                  THAT DOES NOT APPLY TO AN MVS SYSOUT DD.
+001000* 08/09/26    RH   MOVED 2400-EDIT-DISPLAY-LINE DOWN AMONG THE
+001010*                  OTHER 2XXX PARAGRAPHS SO PARAGRAPH NUMBERING
+001020*                  STAYS IN ASCENDING ORDER THROUGHOUT.
+001030*-----------------------------------------------------------
+001040 ENVIRONMENT DIVISION.
+001050 INPUT-OUTPUT SECTION.
+001060 FILE-CONTROL.
+001070     SELECT TRANS-FILE ASSIGN TO TRANSIN
+001080         ORGANIZATION IS SEQUENTIAL.
+001090     SELECT CODE-FILE ASSIGN TO CODEIN
+001100         ORGANIZATION IS SEQUENTIAL.
+001110     SELECT SORTED-CODE-FILE ASSIGN TO CODESRT
+001120         ORGANIZATION IS SEQUENTIAL.
+001130     SELECT CODE-SORT-WORK ASSIGN TO SORTWK1.
+001140     SELECT PRINT-FILE ASSIGN TO RPTOUT
+001150         ORGANIZATION IS SEQUENTIAL.
+001160     SELECT RESTART-FILE ASSIGN TO RESTOUT
+001170         ORGANIZATION IS SEQUENTIAL
+001180         FILE STATUS IS WS-RESTART-FILE-STATUS.
+001190     SELECT EXCEPT-FILE ASSIGN TO EXCPOUT
+001200         ORGANIZATION IS SEQUENTIAL.
+001210 DATA DIVISION.
+001220 FILE SECTION.
+001230 FD  TRANS-FILE
+001240     RECORDING MODE IS F
+001250     LABEL RECORDS ARE STANDARD.
+001260 01  TRANS-RECORD.
+001270     05  TRANS-KEY            PIC X(10).
+001280     05  TRANS-CODE           PIC 9(04).
+001290     05  TRANS-FIELD-1        PIC S9(11)V9(07) COMP-3.
+001300     05  TRANS-FIELD-2        PIC S9(11)V9(07) COMP-3.
+001310     05  TRANS-FEE-AMOUNT     PIC S9(5)V99.
+001320     05  FILLER               PIC X(13).
+001330 FD  CODE-FILE
+001340     RECORDING MODE IS F
+001350     LABEL RECORDS ARE STANDARD.
+001360 01  CODE-RECORD.
+001370     05  CODE-TABLE-CODE      PIC 9(04).
+001380     05  CODE-TABLE-DESC      PIC X(30).
+001390     05  FILLER               PIC X(46).
+001400 FD  SORTED-CODE-FILE
+001410     RECORDING MODE IS F
+001420     LABEL RECORDS ARE STANDARD.
+001430 01  SORTED-CODE-RECORD.
+001440     05  SORTED-CODE-CODE     PIC 9(04).
+001450     05  SORTED-CODE-DESC     PIC X(30).
+001460     05  FILLER               PIC X(46).
+001470 SD  CODE-SORT-WORK.
+001480 01  CODE-SORT-RECORD.
+001490     05  CODE-SORT-CODE       PIC 9(04).
+001500     05  CODE-SORT-DESC       PIC X(30).
+001510     05  FILLER               PIC X(46).
+001520 FD  PRINT-FILE
+001530     RECORDING MODE IS F
+001540     LABEL RECORDS ARE OMITTED.
+001550 01  PRINT-RECORD                 PIC X(80).
+001560 FD  RESTART-FILE
+001570     RECORDING MODE IS F
+001580     LABEL RECORDS ARE STANDARD.
+001590 01  RESTART-RECORD.
+001600     05  RESTART-RECORD-COUNT     PIC 9(09).
+001610     05  RESTART-LAST-KEY         PIC X(10).
+001620     05  FILLER                   PIC X(61).
+001630 FD  EXCEPT-FILE
+001640     RECORDING MODE IS F
+001650     LABEL RECORDS ARE STANDARD.
+001660 01  EXCEPT-RECORD.
+001670     05  EXCEPT-KEY               PIC X(10).
+001680     05  EXCEPT-FIELD-1           PIC S9(11)V9(07) COMP-3.
+001690     05  EXCEPT-FIELD-2           PIC S9(11)V9(07) COMP-3.
+001700     05  EXCEPT-DELTA             PIC S9(11)V9(07) COMP-3.
+001710     05  FILLER                   PIC X(40).
+001720 WORKING-STORAGE SECTION.
+001730     COPY NUMFLDS.
+001740 77   CHAR-CT                      PIC S9(3) COMP.
+001750 01  WS-SWITCHES.
+001760     05  WS-EOF-SW            PIC X(01)      VALUE 'N'.
+001770         88  WS-EOF                          VALUE 'Y'.
+001780         88  WS-NOT-EOF                      VALUE 'N'.
+001790     05  WS-CODE-EOF-SW       PIC X(01)      VALUE 'N'.
+001800         88  WS-CODE-EOF                     VALUE 'Y'.
+001810     05  WS-CODE-FOUND-SW     PIC X(01)      VALUE 'N'.
+001820         88  WS-CODE-FOUND                   VALUE 'Y'.
+001830         88  WS-CODE-NOT-FOUND               VALUE 'N'.
+001840     05  WS-RECORD-VALID-SW   PIC X(01)      VALUE 'Y'.
+001850         88  WS-RECORD-VALID                 VALUE 'Y'.
+001860         88  WS-RECORD-INVALID                VALUE 'N'.
+001870     05  WS-SELF-CHECK-SW     PIC X(01)      VALUE 'N'.
+001880         88  WS-SELF-CHECK-FAILED             VALUE 'Y'.
+001890     05  WS-RESTART-SW        PIC X(01)      VALUE 'N'.
+001900         88  WS-RESTART-RUN                    VALUE 'Y'.
+001910     05  WS-CHECKPOINT-FOUND-SW PIC X(01)    VALUE 'N'.
+001920         88  WS-CHECKPOINT-FOUND               VALUE 'Y'.
+001930 01  WS-PRINT-LINE                PIC X(80).
+001940 01  WS-RELATIONAL-WORK.
+001950     05  WS-OP-NAME           PIC X(04).
+001960     05  WS-OP-RESULT         PIC X(04).
+001970 01  WS-EDIT-DISPLAY-FIELD        PIC $$$,$$9.99CR.
+001980 01  WS-CHECKPOINT-WORK.
+001990     05  WS-RECORD-COUNT          PIC 9(09) COMP-3 VALUE ZERO.
+002000     05  WS-CHECKPOINT-FREQ       PIC 9(09) COMP-3 VALUE 100.
+002010     05  WS-CHECKPOINT-QUOTIENT   PIC 9(09) COMP-3 VALUE ZERO.
+002020     05  WS-CHECKPOINT-REMAINDER  PIC 9(09) COMP-3 VALUE ZERO.
+002030     05  WS-LAST-KEY-PROCESSED    PIC X(10) VALUE SPACES.
+002040     05  WS-RESTART-FILE-STATUS   PIC X(02) VALUE SPACES.
+002050 01  WS-VALIDATION-WORK.
+002060     05  WS-EXPECTED-CODE-LENGTH  PIC S9(03) COMP VALUE 4.
+002070     05  WS-CHAR-CT-DISPLAY       PIC ZZ9.
+002080     05  WS-EXCEPTION-COUNT       PIC 9(05) COMP-3 VALUE ZERO.
+002090 01  WS-RECONCILE-WORK.
+002100     05  WS-TOLERANCE             PIC S9(11)V9(07) COMP-3
+002110                                   VALUE 0.01.
+002120     05  WS-DELTA-FIELD           PIC S9(11)V9(07) COMP-3.
+002130 LINKAGE SECTION.
+002140 01  LK-PARM-AREA.
+002150     05  LK-PARM-LENGTH           PIC S9(04) COMP.
+002160     05  LK-PARM-TEXT             PIC X(08).
+002170 PROCEDURE DIVISION USING LK-PARM-AREA.
+002180 0000-MAINLINE.
+002190     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002200     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+002210         UNTIL WS-EOF.
+002220     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002230     GOBACK.
+002240*****************************************************************
+002250* 1000-INITIALIZE - OPEN FILES, CHECK FOR A RESTART, LOAD THE
+002260* CODE TABLE, RUN THE ONE-TIME SELF-CHECKS AND PRIME THE READ.
+002270*****************************************************************
+002280 1000-INITIALIZE.
+002290     OPEN INPUT TRANS-FILE.
+002300     OPEN OUTPUT PRINT-FILE.
+002310     OPEN OUTPUT EXCEPT-FILE.
+002320     PERFORM 1050-CHECK-RESTART THRU 1050-EXIT.
+002330     PERFORM 1100-LOAD-CODE-TABLE THRU 1100-EXIT.
+002340     PERFORM 1200-RUN-RELATIONAL-REGRESSION THRU 1200-EXIT.
+002350     PERFORM 1300-CHECK-COMP-CONSISTENCY THRU 1300-EXIT.
+002360     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+002370     IF WS-RESTART-RUN AND WS-CHECKPOINT-FOUND
+002380         PERFORM 2110-SKIP-TO-RESTART-POINT THRU 2110-EXIT
+002390     END-IF.
+002400 1000-EXIT.
+002410     EXIT.
+002420*****************************************************************
+002430* 1050-CHECK-RESTART - A RESTART IS DRIVEN BY AN EXPLICIT
+002440* PARM='RESTART' ON THE EXEC STATEMENT WHEN THE JOB IS
+002450* RESUBMITTED AFTER AN ABEND, NEVER INFERRED FROM WHETHER
+002460* RESTART-FILE HAPPENS TO HAVE ROWS IN IT - THE NEXT NIGHT'S
+002470* CLEAN RUN OPENS THE SAME CATALOGED RESTART-FILE AND WOULD
+002480* STILL FIND LAST NIGHT'S FINAL CHECKPOINT SITTING IN IT.
+002490* ON A RESTART, REMEMBER THE LAST RECORD COUNT AND KEY
+002500* PROCESSED AND REOPEN THE FILE FOR EXTEND SO NEW CHECKPOINTS
+002510* ARE APPENDED RATHER THAN OVERWRITING THE HISTORY WE JUST
+002520* READ; OTHERWISE OPEN IT FRESH FOR OUTPUT.
+002530*****************************************************************
+002540 1050-CHECK-RESTART.
+002550     IF LK-PARM-LENGTH > ZERO AND LK-PARM-TEXT = 'RESTART '
+002560         SET WS-RESTART-RUN TO TRUE
+002570     END-IF.
+002580     IF WS-RESTART-RUN
+002590         OPEN INPUT RESTART-FILE
+002600         IF WS-RESTART-FILE-STATUS = '00'
+002610             PERFORM 1060-READ-LAST-CHECKPOINT THRU 1060-EXIT
+002620                 UNTIL WS-RESTART-FILE-STATUS NOT = '00'
+002630         END-IF
+002640         CLOSE RESTART-FILE
+002650         OPEN EXTEND RESTART-FILE
+002660     ELSE
+002670         OPEN OUTPUT RESTART-FILE
+002680     END-IF.
+002690 1050-EXIT.
+002700     EXIT.
+002710 1060-READ-LAST-CHECKPOINT.
+002720     READ RESTART-FILE
+002730         AT END
+002740             GO TO 1060-EXIT
+002750     END-READ.
+002760     SET WS-CHECKPOINT-FOUND TO TRUE.
+002770     MOVE RESTART-RECORD-COUNT TO WS-RECORD-COUNT.
+002780     MOVE RESTART-LAST-KEY TO WS-LAST-KEY-PROCESSED.
+002790 1060-EXIT.
+002800     EXIT.
+002810*****************************************************************
+002820* 1100-LOAD-CODE-TABLE - INITIALIZE THE TABLE WITH A HIGH
+002830* SENTINEL VALUE, SORT THE DAILY CODE FILE INTO ASCENDING CODE
+002840* ORDER, AND LOAD THE SORTED CODES SO WS-NUM-OCC IS SAFE TO
+002850* SEARCH ALL AGAINST.
+002860*****************************************************************
+002870 1100-LOAD-CODE-TABLE.
+002880     PERFORM 1120-INIT-CODE-ENTRY THRU 1120-EXIT
+002890         VARYING WS-NUM-OCC-IDX FROM 1 BY 1
+002900         UNTIL WS-NUM-OCC-IDX > 10.
+002910     SORT CODE-SORT-WORK
+002920         ON ASCENDING KEY CODE-SORT-CODE
+002930         USING CODE-FILE
+002940         GIVING SORTED-CODE-FILE.
+002950     OPEN INPUT SORTED-CODE-FILE.
+002960     SET WS-NUM-OCC-IDX TO 1.
+002970     PERFORM 1150-READ-CODE-RECORD THRU 1150-EXIT.
+002980     PERFORM 1160-STORE-CODE-ENTRY THRU 1160-EXIT
+002990         UNTIL WS-CODE-EOF OR WS-NUM-OCC-IDX > 10.
+003000     CLOSE SORTED-CODE-FILE.
+003010 1100-EXIT.
+003020     EXIT.
+003030 1120-INIT-CODE-ENTRY.
+003040     MOVE 9999 TO WS-NUM-OCC (WS-NUM-OCC-IDX).
+003050 1120-EXIT.
+003060     EXIT.
+003070 1150-READ-CODE-RECORD.
+003080     READ SORTED-CODE-FILE
+003090         AT END
+003100             SET WS-CODE-EOF TO TRUE
+003110             GO TO 1150-EXIT
+003120     END-READ.
+003130 1150-EXIT.
+003140     EXIT.
+003150 1160-STORE-CODE-ENTRY.
+003160     MOVE SORTED-CODE-CODE TO WS-NUM-OCC (WS-NUM-OCC-IDX).
+003170     SET WS-NUM-OCC-IDX UP BY 1.
+003180     PERFORM 1150-READ-CODE-RECORD THRU 1150-EXIT.
+003190 1160-EXIT.
+003200     EXIT.
+003210*****************************************************************
+003220* 1200-RUN-RELATIONAL-REGRESSION - PROVE OUT EACH SYMBOLIC
+003230* RELATIONAL OPERATOR AGAINST A FIXED PAIR OF TEST VALUES AND
+003240* WRITE A PASS/FAIL LINE PER OPERATOR TO THE REPORT.  THIS RUNS
+003250* ONCE, AHEAD OF THE REAL BATCH, SO A BAD COMPILER OR RUNTIME
+003260* IS CAUGHT BEFORE THE INTEREST AND BILLING PROGRAMS TRUST IT.
+003270*****************************************************************
+003280 1200-RUN-RELATIONAL-REGRESSION.
+003290     MOVE 100.2500000 TO WS-FIELD-1.
+003300     MOVE 75.2500000 TO WS-FIELD-2.
+003310     MOVE SPACES TO WS-PRINT-LINE.
+003320     STRING 'NUMBERS RELATIONAL OPERATOR REGRESSION REPORT'
+003330         DELIMITED BY SIZE INTO WS-PRINT-LINE
+003340     END-STRING.
+003350     WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+003360     MOVE '>   ' TO WS-OP-NAME.
+003370     IF WS-FIELD-1 > WS-FIELD-2
+003380         MOVE 'PASS' TO WS-OP-RESULT
+003390     ELSE
+003400         MOVE 'FAIL' TO WS-OP-RESULT
+003410     END-IF.
+003420     PERFORM 1290-WRITE-RELATIONAL-LINE THRU 1290-EXIT.
+003430     MOVE '<   ' TO WS-OP-NAME.
+003440     IF WS-FIELD-1 < WS-FIELD-2
+003450         MOVE 'FAIL' TO WS-OP-RESULT
+003460     ELSE
+003470         MOVE 'PASS' TO WS-OP-RESULT
+003480     END-IF.
+003490     PERFORM 1290-WRITE-RELATIONAL-LINE THRU 1290-EXIT.
+003500     MOVE '=   ' TO WS-OP-NAME.
+003510     IF WS-FIELD-1 = WS-FIELD-2
+003520         MOVE 'FAIL' TO WS-OP-RESULT
+003530     ELSE
+003540         MOVE 'PASS' TO WS-OP-RESULT
+003550     END-IF.
+003560     PERFORM 1290-WRITE-RELATIONAL-LINE THRU 1290-EXIT.
+003570     MOVE '>=  ' TO WS-OP-NAME.
+003580     IF WS-FIELD-1 >= WS-FIELD-2
+003590         MOVE 'PASS' TO WS-OP-RESULT
+003600     ELSE
+003610         MOVE 'FAIL' TO WS-OP-RESULT
+003620     END-IF.
+003630     PERFORM 1290-WRITE-RELATIONAL-LINE THRU 1290-EXIT.
+003640     MOVE '<=  ' TO WS-OP-NAME.
+003650     IF WS-FIELD-1 <= WS-FIELD-2
+003660         MOVE 'FAIL' TO WS-OP-RESULT
+003670     ELSE
+003680         MOVE 'PASS' TO WS-OP-RESULT
+003690     END-IF.
+003700     PERFORM 1290-WRITE-RELATIONAL-LINE THRU 1290-EXIT.
+003710     MOVE '<>  ' TO WS-OP-NAME.
+003720     IF WS-FIELD-1 <> WS-FIELD-2
+003730         MOVE 'PASS' TO WS-OP-RESULT
+003740     ELSE
+003750         MOVE 'FAIL' TO WS-OP-RESULT
+003760     END-IF.
+003770     PERFORM 1290-WRITE-RELATIONAL-LINE THRU 1290-EXIT.
+003780 1200-EXIT.
+003790     EXIT.
+003800*****************************************************************
+003810* 1290-WRITE-RELATIONAL-LINE - FORMAT AND WRITE ONE OPERATOR
+003820* RESULT LINE TO THE REPORT.
+003830*****************************************************************
+003840 1290-WRITE-RELATIONAL-LINE.
+003850     IF WS-OP-RESULT = 'FAIL'
+003860         SET WS-SELF-CHECK-FAILED TO TRUE
+003870     END-IF.
+003880     MOVE SPACES TO WS-PRINT-LINE.
+003890     STRING 'OPERATOR ' DELIMITED BY SIZE
+003900         WS-OP-NAME DELIMITED BY SIZE
+003910         ' RESULT: ' DELIMITED BY SIZE
+003920         WS-OP-RESULT DELIMITED BY SIZE
+003930         INTO WS-PRINT-LINE
+003940     END-STRING.
+003950     WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+003960 1290-EXIT.
+003970     EXIT.
+003980*****************************************************************
+003990* 1300-CHECK-COMP-CONSISTENCY - MOVE THE SAME TEST VALUE INTO
+004000* THE COMP AND COMP-4 FIELDS AND COMPARE THEIR RAW STORAGE
+004010* BYTES (VIA THE NUMFLDS REDEFINES), SINCE WE HAVE BEEN BURNED
+004020* BEFORE BY COMP VS COMP-4 BYTE-ORDER DIFFERENCES ON A NEW
+004030* PLATFORM.
+004040*****************************************************************
+004050 1300-CHECK-COMP-CONSISTENCY.
+004060     MOVE 1234567890123456 TO WS-FIELD-3.
+004070     MOVE 1234567890123456 TO WS-FIELD-4.
+004080     MOVE SPACES TO WS-PRINT-LINE.
+004090     IF WS-FIELD-3-BYTES = WS-FIELD-4-BYTES
+004100         MOVE 'PASS' TO WS-OP-RESULT
+004110     ELSE
+004120         MOVE 'FAIL' TO WS-OP-RESULT
+004130     END-IF.
+004140     IF WS-OP-RESULT = 'FAIL'
+004150         SET WS-SELF-CHECK-FAILED TO TRUE
+004160     END-IF.
+004170     STRING 'COMP/COMP-4 CONSISTENCY RESULT: ' DELIMITED BY SIZE
+004180         WS-OP-RESULT DELIMITED BY SIZE
+004190         INTO WS-PRINT-LINE
+004200     END-STRING.
+004210     WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+004220 1300-EXIT.
+004230     EXIT.
+004240*****************************************************************
+004250* 2000-PROCESS-TRANS - MAIN PROCESSING LOOP OVER THE DAILY
+004260* TRANSACTION BATCH.
+004270*****************************************************************
+004280 2000-PROCESS-TRANS.
+004290     MOVE TRANS-FIELD-1 TO WS-FIELD-1.
+004300     MOVE TRANS-FIELD-2 TO WS-FIELD-2.
+004310     PERFORM 2200-VALIDATE-FIELD-LENGTH THRU 2200-EXIT.
+004320     IF WS-RECORD-VALID
+004330         PERFORM 2300-LOOKUP-CODE-TABLE THRU 2300-EXIT
+004340         IF WS-CODE-FOUND
+004350             PERFORM 2600-RECONCILE-AMOUNTS THRU 2600-EXIT
+004360             PERFORM 2400-EDIT-DISPLAY-LINE THRU 2400-EXIT
+004370         END-IF
+004380     END-IF.
+004390     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT.
+004400     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+004410 2000-EXIT.
+004420     EXIT.
+004430*****************************************************************
+004440* 2100-READ-TRANS - READ THE NEXT TRANSACTION RECORD.
+004450*****************************************************************
+004460 2100-READ-TRANS.
+004470     READ TRANS-FILE
+004480         AT END
+004490             SET WS-EOF TO TRUE
+004500             GO TO 2100-EXIT
+004510     END-READ.
+004520 2100-EXIT.
+004530     EXIT.
+004540*****************************************************************
+004550* 2110-SKIP-TO-RESTART-POINT - ON A RESTART RUN, READ FORWARD
+004560* PAST THE TRANSACTION KEY RECORDED ON THE LAST CHECKPOINT SO
+004570* PROCESSING RESUMES WITH THE NEXT UNPROCESSED RECORD INSTEAD
+004580* OF REDOING WORK ALREADY REFLECTED IN THE LAST CHECKPOINT.
+004590*****************************************************************
+004600 2110-SKIP-TO-RESTART-POINT.
+004610     PERFORM 2115-SKIP-ONE-TRANS THRU 2115-EXIT
+004620         UNTIL WS-EOF OR TRANS-KEY = WS-LAST-KEY-PROCESSED.
+004630     IF NOT WS-EOF
+004640         PERFORM 2100-READ-TRANS THRU 2100-EXIT
+004650     END-IF.
+004660 2110-EXIT.
+004670     EXIT.
+004680 2115-SKIP-ONE-TRANS.
+004690     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+004700 2115-EXIT.
+004710     EXIT.
+004720*****************************************************************
+004730* 2200-VALIDATE-FIELD-LENGTH - USE CHAR-CT TO COUNT THE
+004740* SIGNIFICANT DIGITS IN TRANS-CODE AND REJECT THE RECORD IF THE
+004750* COUNT DOES NOT MATCH THE EXPECTED PICTURE, SO A SHORT-FILLED
+004760* CODE IS CAUGHT HERE RATHER THAN DOWNSTREAM IN THE GL FEED.
+004770*****************************************************************
+004780 2200-VALIDATE-FIELD-LENGTH.
+004790     MOVE ZERO TO CHAR-CT.
+004800     INSPECT TRANS-CODE TALLYING CHAR-CT
+004810         FOR CHARACTERS BEFORE INITIAL SPACE.
+004820     IF CHAR-CT = WS-EXPECTED-CODE-LENGTH
+004830         SET WS-RECORD-VALID TO TRUE
+004840     ELSE
+004850         SET WS-RECORD-INVALID TO TRUE
+004860         ADD 1 TO WS-EXCEPTION-COUNT
+004870         PERFORM 2250-WRITE-VALIDATION-EXCEPTION THRU 2250-EXIT
+004880     END-IF.
+004890 2200-EXIT.
+004900     EXIT.
+004910*****************************************************************
+004920* 2250-WRITE-VALIDATION-EXCEPTION - WRITE ONE LINE TO THE
+004930* EXCEPTION LISTING FOR A RECORD THAT FAILED LENGTH VALIDATION.
+004940*****************************************************************
+004950 2250-WRITE-VALIDATION-EXCEPTION.
+004960     MOVE CHAR-CT TO WS-CHAR-CT-DISPLAY.
+004970     MOVE SPACES TO WS-PRINT-LINE.
+004980     STRING 'CODE LENGTH EXCEPTION - KEY: ' DELIMITED BY SIZE
+004990         TRANS-KEY DELIMITED BY SIZE
+005000         ' DIGITS: ' DELIMITED BY SIZE
+005010         WS-CHAR-CT-DISPLAY DELIMITED BY SIZE
+005020         INTO WS-PRINT-LINE
+005030     END-STRING.
+005040     WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+005050 2250-EXIT.
+005060     EXIT.
+005070*****************************************************************
+005080* 2300-LOOKUP-CODE-TABLE - SEARCH THE SORTED CODE TABLE FOR THE
+005090* CURRENT TRANSACTION'S CODE.  A MISS COUNTS AS A VALIDATION
+005100* EXCEPTION AND IS LOGGED, THE SAME AS ANY OTHER REJECTED
+005110* RECORD.
+005120*****************************************************************
+005130 2300-LOOKUP-CODE-TABLE.
+005140     SET WS-CODE-NOT-FOUND TO TRUE.
+005150     SEARCH ALL WS-NUM-OCC-ENTRY
+005160         AT END
+005170             SET WS-CODE-NOT-FOUND TO TRUE
+005180         WHEN WS-NUM-OCC (WS-NUM-OCC-IDX) = TRANS-CODE
+005190             SET WS-CODE-FOUND TO TRUE
+005200     END-SEARCH.
+005210     IF WS-CODE-NOT-FOUND
+005220         ADD 1 TO WS-EXCEPTION-COUNT
+005230         PERFORM 2350-WRITE-CODE-EXCEPTION THRU 2350-EXIT
+005240     END-IF.
+005250 2300-EXIT.
+005260     EXIT.
+005270*****************************************************************
+005280* 2350-WRITE-CODE-EXCEPTION - WRITE ONE LINE TO THE EXCEPTION
+005290* LISTING FOR A TRANSACTION WHOSE CODE IS NOT IN THE CODE TABLE.
+005300*****************************************************************
+005310 2350-WRITE-CODE-EXCEPTION.
+005320     MOVE SPACES TO WS-PRINT-LINE.
+005330     STRING 'CODE NOT FOUND - KEY: ' DELIMITED BY SIZE
+005340         TRANS-KEY DELIMITED BY SIZE
+005350         INTO WS-PRINT-LINE
+005360     END-STRING.
+005370     WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+005380 2350-EXIT.
+005390     EXIT.
+005400*****************************************************************
+005410* 2400-EDIT-DISPLAY-LINE - EDIT THE CURRENT TRANSACTION'S FEE
+005420* AMOUNT WITH SIGN AND DECIMAL POINT INSERTED AND WRITE IT TO
+005430* THE DAILY LISTING SO OPERATORS SEE THE REAL AMOUNT INSTEAD OF
+005440* HAVING TO MENTALLY REINSERT THE SIGN AND DECIMAL POINT.
+005450*****************************************************************
+005460 2400-EDIT-DISPLAY-LINE.
+005470     MOVE TRANS-FEE-AMOUNT TO WS-DISPLAY-FIELD.
+005480     MOVE WS-DISPLAY-FIELD TO WS-EDIT-DISPLAY-FIELD.
+005490     MOVE SPACES TO WS-PRINT-LINE.
+005500     STRING 'FEE AMOUNT - KEY: ' DELIMITED BY SIZE
+005510         TRANS-KEY DELIMITED BY SIZE
+005520         ' AMOUNT: ' DELIMITED BY SIZE
+005530         WS-EDIT-DISPLAY-FIELD DELIMITED BY SIZE
+005540         INTO WS-PRINT-LINE
+005550     END-STRING.
+005560     WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+005570 2400-EXIT.
+005580     EXIT.
+005590*****************************************************************
+005600* 2500-WRITE-CHECKPOINT - COUNT THE RECORD, REMEMBER ITS KEY,
+005610* AND WRITE A CHECKPOINT EVERY WS-CHECKPOINT-FREQ RECORDS SO
+005620* AN ABENDED RUN CAN BE RESTARTED FROM THE LAST CHECKPOINT
+005630* INSTEAD OF FROM THE TOP OF THE BATCH WINDOW.
+005640*****************************************************************
+005650 2500-WRITE-CHECKPOINT.
+005660     ADD 1 TO WS-RECORD-COUNT.
+005670     MOVE TRANS-KEY TO WS-LAST-KEY-PROCESSED.
+005680     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-FREQ
+005690         GIVING WS-CHECKPOINT-QUOTIENT
+005700         REMAINDER WS-CHECKPOINT-REMAINDER.
+005710     IF WS-CHECKPOINT-REMAINDER = ZERO
+005720         MOVE WS-RECORD-COUNT TO RESTART-RECORD-COUNT
+005730         MOVE WS-LAST-KEY-PROCESSED TO RESTART-LAST-KEY
+005740         WRITE RESTART-RECORD
+005750     END-IF.
+005760 2500-EXIT.
+005770     EXIT.
+005780*****************************************************************
+005790* 2600-RECONCILE-AMOUNTS - WRITE AN EXCEPTION RECORD WHENEVER
+005800* WS-FIELD-1 AND WS-FIELD-2 DO NOT RECONCILE WITHIN TOLERANCE,
+005810* SO THE DAILY BALANCING DESK HAS ONE FILE OF MISMATCHES TO
+005820* REVIEW INSTEAD OF A FULL DUMP OF THE RUN.
+005830*****************************************************************
+005840 2600-RECONCILE-AMOUNTS.
+005850     COMPUTE WS-DELTA-FIELD = WS-FIELD-1 - WS-FIELD-2.
+005860     IF WS-DELTA-FIELD < 0
+005870         COMPUTE WS-DELTA-FIELD = WS-DELTA-FIELD * -1
+005880     END-IF.
+005890     IF WS-DELTA-FIELD > WS-TOLERANCE
+005900         MOVE TRANS-KEY TO EXCEPT-KEY
+005910         MOVE WS-FIELD-1 TO EXCEPT-FIELD-1
+005920         MOVE WS-FIELD-2 TO EXCEPT-FIELD-2
+005930         COMPUTE EXCEPT-DELTA = WS-FIELD-1 - WS-FIELD-2
+005940         WRITE EXCEPT-RECORD
+005950         ADD 1 TO WS-EXCEPTION-COUNT
+005960     END-IF.
+005970 2600-EXIT.
+005980     EXIT.
+005990*****************************************************************
+006000* 8000-TERMINATE - CLOSE FILES BEFORE RETURNING TO THE CALLER.
+006010*****************************************************************
+006020 8000-TERMINATE.
+006030     IF WS-SELF-CHECK-FAILED OR WS-EXCEPTION-COUNT > ZERO
+006040         MOVE 4 TO RETURN-CODE
+006050     ELSE
+006060         MOVE 0 TO RETURN-CODE
+006070     END-IF.
+006080     CLOSE TRANS-FILE.
+006090     CLOSE PRINT-FILE.
+006100     CLOSE RESTART-FILE.
+006110     CLOSE EXCEPT-FILE.
+006120 8000-EXIT.
+006130     EXIT.
