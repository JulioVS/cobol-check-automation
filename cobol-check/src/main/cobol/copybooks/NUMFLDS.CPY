@@ -0,0 +1,33 @@
+000010******************************************************************
+000020* NUMFLDS.CPY
+000030******************************************************************
+000040* SHARED NUMERIC FIELD LAYOUT.  ANY PROGRAM THAT NEEDS THE SAME
+000050* COMP-3 / COMP / COMP-4 TEST FIELDS - INTEREST CALCULATION,
+000060* BILLING, OR NUMBERS ITSELF - SHOULD COPY THIS RECORD RATHER
+000070* THAN HAND-RETYPING THE PICTURES, SO THE FIELD LAYOUTS STAY
+000080* IN STEP ACROSS PROGRAMS.
+000090******************************************************************
+000100* MODIFICATION HISTORY
+000110*-----------------------------------------------------------
+000120* DATE       INIT  DESCRIPTION
+000130*-----------------------------------------------------------
+000140* 08/09/26    RH   ORIGINAL COPYBOOK, PULLED OUT OF NUMBERS.
+000150* 08/09/26    RH   ADDED ALPHANUMERIC REDEFINES OF WS-FIELD-3
+000160*                  AND WS-FIELD-4 SO THEIR RAW STORAGE BYTES,
+000170*                  NOT JUST THEIR VALUES, CAN BE COMPARED.
+000180*-----------------------------------------------------------
+000190 01  NBR-FIELDS-REC.
+000200     05  WS-FIELD-1               PIC S9(11)V9(07) COMP-3.
+000210     05  WS-FIELD-2               PIC S9(11)V9(07) COMP-3.
+000220     05  WS-FIELD-3               PIC S9(16) COMP.
+000230     05  WS-FIELD-3-BYTES REDEFINES WS-FIELD-3
+000240                                  PIC X(08).
+000250     05  WS-FIELD-4               PIC S9(16) COMP-4.
+000260     05  WS-FIELD-4-BYTES REDEFINES WS-FIELD-4
+000270                                  PIC X(08).
+000280     05  WS-DISPLAY-FIELD         PIC S9(5)V99.
+000290     05  WS-NUM-OCC-TABLE.
+000300         10  WS-NUM-OCC-ENTRY     OCCURS 10 TIMES
+000310                                  ASCENDING KEY IS WS-NUM-OCC
+000320                                  INDEXED BY WS-NUM-OCC-IDX.
+000330             15  WS-NUM-OCC       PIC 9(04).
